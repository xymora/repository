@@ -4,7 +4,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENTARIO ASSIGN TO 'inventario.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO
+               FILE STATUS IS WS-INV-STATUS.
+           SELECT REPORTE-FILE ASSIGN TO 'requisicion.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOV-FILE ASSIGN TO 'movimientos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,16 +23,48 @@
            05 CANTIDAD        PIC 9(4).
            05 STOCK-MIN       PIC 9(2).
 
+       FD REPORTE-FILE.
+       01 REPORTE-ENCABEZADO      PIC X(60).
+       01 REPORTE-DET.
+           05 REP-CODIGO          PIC X(6).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 REP-NOMBRE          PIC X(20).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 REP-CANTIDAD        PIC ZZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 REP-STOCK-MIN       PIC ZZ9.
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 REP-REORDEN         PIC ZZZ9.
+
+       FD MOV-FILE.
+       01 MOV-REG.
+           05 MOV-FECHA           PIC 9(8).
+           05 MOV-CODIGO          PIC X(6).
+           05 MOV-CANTIDAD        PIC 9(4).
+           05 MOV-TIPO            PIC X(1).
+           05 MOV-SALDO           PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01 OPCION              PIC 9 VALUE 0.
        01 FIN                 PIC X VALUE 'N'.
+       01 EOF                 PIC X VALUE 'N'.
+       01 FIN-MANT            PIC X VALUE 'N'.
+       01 OPCION-MANT         PIC 9 VALUE 0.
+       01 WS-INV-STATUS       PIC XX.
+       01 WS-REORDEN-QTY      PIC 9(4).
+       01 WS-MOV-STATUS       PIC XX.
+       01 WS-TIPO-MOV         PIC X.
+       01 WS-CANT-MOV         PIC 9(4).
+       01 WS-MOV-OK           PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "MENU INVENTARIO"
            DISPLAY "1. CONSULTAR STOCK"
            DISPLAY "2. BUSCAR PRODUCTO"
-           DISPLAY "3. SALIR"
+           DISPLAY "3. MANTENIMIENTO DE PRODUCTOS"
+           DISPLAY "4. REGISTRAR ENTRADA/SALIDA DE STOCK"
+           DISPLAY "5. SALIR"
            ACCEPT OPCION
            EVALUATE OPCION
               WHEN 1
@@ -32,6 +72,10 @@
               WHEN 2
                  PERFORM BUSCAR-PRODUCTO
               WHEN 3
+                 PERFORM MANTENIMIENTO-PRODUCTOS
+              WHEN 4
+                 PERFORM MOVIMIENTO-STOCK
+              WHEN 5
                  MOVE 'S' TO FIN
               WHEN OTHER
                  DISPLAY "OPCION INVALIDA"
@@ -42,27 +86,225 @@
            STOP RUN.
 
        CONSULTAR-STOCK.
+           MOVE 'N' TO EOF
            OPEN INPUT INVENTARIO
-           PERFORM UNTIL EOF
-              READ INVENTARIO INTO REGISTRO-INVENTARIO
-                 AT END MOVE 'Y' TO EOF
-              NOT AT END
-                 IF CANTIDAD < STOCK-MIN
-                    DISPLAY "STOCK BAJO: " CODIGO SPACE NOMBRE
-                 END-IF
-           END-PERFORM
-           CLOSE INVENTARIO.
+           EVALUATE TRUE
+              WHEN WS-INV-STATUS = "35"
+                 DISPLAY "ARCHIVO DE INVENTARIO NO EXISTE"
+              WHEN WS-INV-STATUS NOT = "00"
+                 DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS "
+                     WS-INV-STATUS
+              WHEN OTHER
+              OPEN OUTPUT REPORTE-FILE
+              MOVE "CODIGO  NOMBRE                CANT MINIMO REORDEN"
+                  TO REPORTE-ENCABEZADO
+              WRITE REPORTE-ENCABEZADO
+              PERFORM UNTIL EOF = 'Y'
+                 READ INVENTARIO NEXT RECORD
+                    AT END MOVE 'Y' TO EOF
+                    NOT AT END
+                       IF CANTIDAD < STOCK-MIN
+                          DISPLAY "STOCK BAJO: " CODIGO SPACE NOMBRE
+                          PERFORM ESCRIBIR-RENGLON-REQUISICION
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE INVENTARIO
+              CLOSE REPORTE-FILE
+              DISPLAY "REPORTE DE REQUISICION: requisicion.txt"
+           END-EVALUATE.
+
+       ESCRIBIR-RENGLON-REQUISICION.
+           COMPUTE WS-REORDEN-QTY = (STOCK-MIN * 2) - CANTIDAD
+           MOVE CODIGO         TO REP-CODIGO
+           MOVE NOMBRE         TO REP-NOMBRE
+           MOVE CANTIDAD       TO REP-CANTIDAD
+           MOVE STOCK-MIN      TO REP-STOCK-MIN
+           MOVE WS-REORDEN-QTY TO REP-REORDEN
+           WRITE REPORTE-DET.
 
        BUSCAR-PRODUCTO.
-           DISPLAY "Ingrese cÃ³digo:"
+           DISPLAY "Ingrese codigo:"
            ACCEPT CODIGO
            OPEN INPUT INVENTARIO
-           PERFORM UNTIL EOF
-              READ INVENTARIO INTO REGISTRO-INVENTARIO
-                 AT END MOVE 'Y' TO EOF
-              NOT AT END
-                 IF CODIGO = REGISTRO-INVENTARIO(1:6)
-                    DISPLAY "Producto: " NOMBRE " Stock: " CANTIDAD
+           EVALUATE TRUE
+              WHEN WS-INV-STATUS = "35"
+                 DISPLAY "ARCHIVO DE INVENTARIO NO EXISTE"
+              WHEN WS-INV-STATUS NOT = "00"
+                 DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS "
+                     WS-INV-STATUS
+              WHEN OTHER
+                 READ INVENTARIO
+                    INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO"
+                    NOT INVALID KEY
+                       DISPLAY "Producto: " NOMBRE " Stock: " CANTIDAD
+                 END-READ
+                 CLOSE INVENTARIO
+           END-EVALUATE.
+
+       MANTENIMIENTO-PRODUCTOS.
+           MOVE 'N' TO FIN-MANT
+           PERFORM UNTIL FIN-MANT = 'S'
+              DISPLAY "MANTENIMIENTO DE PRODUCTOS"
+              DISPLAY "1. AGREGAR PRODUCTO"
+              DISPLAY "2. ACTUALIZAR PRODUCTO"
+              DISPLAY "3. ELIMINAR PRODUCTO"
+              DISPLAY "4. VOLVER AL MENU PRINCIPAL"
+              ACCEPT OPCION-MANT
+              EVALUATE OPCION-MANT
+                 WHEN 1
+                    PERFORM AGREGAR-PRODUCTO
+                 WHEN 2
+                    PERFORM ACTUALIZAR-PRODUCTO
+                 WHEN 3
+                    PERFORM ELIMINAR-PRODUCTO
+                 WHEN 4
+                    MOVE 'S' TO FIN-MANT
+                 WHEN OTHER
+                    DISPLAY "OPCION INVALIDA"
+              END-EVALUATE
+           END-PERFORM.
+
+       AGREGAR-PRODUCTO.
+           DISPLAY "Ingrese codigo:"
+           ACCEPT CODIGO
+           DISPLAY "Ingrese nombre:"
+           ACCEPT NOMBRE
+           DISPLAY "Ingrese cantidad:"
+           ACCEPT CANTIDAD
+           DISPLAY "Ingrese stock minimo:"
+           ACCEPT STOCK-MIN
+           OPEN I-O INVENTARIO
+           IF WS-INV-STATUS = "35"
+              OPEN OUTPUT INVENTARIO
+              CLOSE INVENTARIO
+              OPEN I-O INVENTARIO
+           END-IF
+           IF WS-INV-STATUS NOT = "00"
+              DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS " WS-INV-STATUS
+           ELSE
+              WRITE REGISTRO-INVENTARIO
+                 INVALID KEY
+                    DISPLAY "EL CODIGO YA EXISTE"
+                 NOT INVALID KEY
+                    DISPLAY "PRODUCTO AGREGADO"
+              END-WRITE
+              CLOSE INVENTARIO
+           END-IF.
+
+       ACTUALIZAR-PRODUCTO.
+           DISPLAY "Ingrese codigo a actualizar:"
+           ACCEPT CODIGO
+           OPEN I-O INVENTARIO
+           EVALUATE TRUE
+              WHEN WS-INV-STATUS = "35"
+                 DISPLAY "ARCHIVO DE INVENTARIO NO EXISTE"
+              WHEN WS-INV-STATUS NOT = "00"
+                 DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS "
+                     WS-INV-STATUS
+              WHEN OTHER
+                 READ INVENTARIO
+                    INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO"
+                    NOT INVALID KEY
+                       DISPLAY "Nombre actual: " NOMBRE
+                       DISPLAY "Nuevo nombre:"
+                       ACCEPT NOMBRE
+                       DISPLAY "Nueva cantidad:"
+                       ACCEPT CANTIDAD
+                       DISPLAY "Nuevo stock minimo:"
+                       ACCEPT STOCK-MIN
+                       REWRITE REGISTRO-INVENTARIO
+                       DISPLAY "PRODUCTO ACTUALIZADO"
+                 END-READ
+                 CLOSE INVENTARIO
+           END-EVALUATE.
+
+       MOVIMIENTO-STOCK.
+           DISPLAY "Ingrese codigo:"
+           ACCEPT CODIGO
+           OPEN I-O INVENTARIO
+           EVALUATE TRUE
+              WHEN WS-INV-STATUS = "35"
+                 DISPLAY "ARCHIVO DE INVENTARIO NO EXISTE"
+              WHEN WS-INV-STATUS NOT = "00"
+                 DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS "
+                     WS-INV-STATUS
+              WHEN OTHER
+                 READ INVENTARIO
+                    INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO"
+                    NOT INVALID KEY
+                       PERFORM APLICAR-MOVIMIENTO
+                 END-READ
+                 CLOSE INVENTARIO
+           END-EVALUATE.
+
+       APLICAR-MOVIMIENTO.
+           MOVE 'N' TO WS-MOV-OK
+           DISPLAY "Cantidad actual: " CANTIDAD
+           DISPLAY "Tipo de movimiento (E=Entrada, S=Salida):"
+           ACCEPT WS-TIPO-MOV
+           DISPLAY "Cantidad del movimiento:"
+           ACCEPT WS-CANT-MOV
+           EVALUATE WS-TIPO-MOV
+              WHEN 'E'
+                 ADD WS-CANT-MOV TO CANTIDAD
+                    ON SIZE ERROR
+                       DISPLAY "ENTRADA EXCEDE LA CAPACIDAD MAXIMA "
+                           "DE STOCK (9999), MOVIMIENTO RECHAZADO"
+                    NOT ON SIZE ERROR
+                       MOVE 'S' TO WS-MOV-OK
+                 END-ADD
+              WHEN 'S'
+                 IF WS-CANT-MOV > CANTIDAD
+                    DISPLAY "SALIDA MAYOR AL STOCK DISPONIBLE"
+                 ELSE
+                    SUBTRACT WS-CANT-MOV FROM CANTIDAD
+                    MOVE 'S' TO WS-MOV-OK
                  END-IF
-           END-PERFORM
-           CLOSE INVENTARIO.
+              WHEN OTHER
+                 DISPLAY "TIPO DE MOVIMIENTO INVALIDO"
+           END-EVALUATE
+           IF WS-MOV-OK = 'S'
+              REWRITE REGISTRO-INVENTARIO
+              PERFORM REGISTRAR-MOVIMIENTO
+              DISPLAY "MOVIMIENTO REGISTRADO. NUEVO SALDO: " CANTIDAD
+           END-IF.
+
+       REGISTRAR-MOVIMIENTO.
+           ACCEPT MOV-FECHA FROM DATE YYYYMMDD
+           MOVE CODIGO      TO MOV-CODIGO
+           MOVE WS-CANT-MOV TO MOV-CANTIDAD
+           MOVE WS-TIPO-MOV TO MOV-TIPO
+           MOVE CANTIDAD    TO MOV-SALDO
+           OPEN EXTEND MOV-FILE
+           IF WS-MOV-STATUS = "35"
+              OPEN OUTPUT MOV-FILE
+              CLOSE MOV-FILE
+              OPEN EXTEND MOV-FILE
+           END-IF
+           WRITE MOV-REG
+           CLOSE MOV-FILE.
+
+       ELIMINAR-PRODUCTO.
+           DISPLAY "Ingrese codigo a eliminar:"
+           ACCEPT CODIGO
+           OPEN I-O INVENTARIO
+           EVALUATE TRUE
+              WHEN WS-INV-STATUS = "35"
+                 DISPLAY "ARCHIVO DE INVENTARIO NO EXISTE"
+              WHEN WS-INV-STATUS NOT = "00"
+                 DISPLAY "ERROR ABRIENDO INVENTARIO, STATUS "
+                     WS-INV-STATUS
+              WHEN OTHER
+                 READ INVENTARIO
+                    INVALID KEY
+                       DISPLAY "PRODUCTO NO ENCONTRADO"
+                    NOT INVALID KEY
+                       DELETE INVENTARIO RECORD
+                       DISPLAY "PRODUCTO ELIMINADO"
+                 END-READ
+                 CLOSE INVENTARIO
+           END-EVALUATE.
