@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-ANUAL.
+       AUTHOR. GPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-FILE ASSIGN TO 'ytd.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-CLAVE
+               FILE STATUS IS WS-YTD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD YTD-FILE.
+           COPY YTDREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-YTD-STATUS      PIC XX.
+       01 EOF-YTD            PIC X VALUE 'N'.
+       01 WS-ANIO-SOLICITADO PIC 9(4).
+       01 WS-TOTALES-ANUAL.
+           05 WS-TOT-BRUTO   PIC 9(10)V99 VALUE 0.
+           05 WS-TOT-DEDUC   PIC 9(9)  VALUE 0.
+           05 WS-TOT-NETO    PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO-RESUMEN.
+           OPEN INPUT YTD-FILE
+           IF WS-YTD-STATUS = "35"
+              DISPLAY "NO HAY DATOS ACUMULADOS PARA EL ANIO"
+              STOP RUN
+           END-IF
+           DISPLAY "Ingrese el anio a resumir (AAAA):"
+           ACCEPT WS-ANIO-SOLICITADO
+           DISPLAY "RESUMEN ANUAL DE INGRESOS - ANIO "
+               WS-ANIO-SOLICITADO
+           DISPLAY "EMPLEADO         ANIO   BRUTO   DEDUCCION      NETO"
+           PERFORM UNTIL EOF-YTD = 'Y'
+              READ YTD-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO EOF-YTD
+              NOT AT END
+                 IF YTD-ANIO = WS-ANIO-SOLICITADO
+                    PERFORM IMPRIMIR-RENGLON-ANUAL
+                 END-IF
+              END-READ
+           END-PERFORM
+           CLOSE YTD-FILE
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "TOTALES               " WS-TOT-BRUTO " "
+               WS-TOT-DEDUC " " WS-TOT-NETO
+           STOP RUN.
+
+       IMPRIMIR-RENGLON-ANUAL.
+           DISPLAY YTD-EMP-NAME " " YTD-ANIO " " YTD-BRUTO " "
+               YTD-DEDUC " " YTD-NETO
+           ADD YTD-BRUTO TO WS-TOT-BRUTO
+           ADD YTD-DEDUC TO WS-TOT-DEDUC
+           ADD YTD-NETO  TO WS-TOT-NETO.
