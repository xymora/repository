@@ -0,0 +1,5 @@
+      * CTL-REG - totales de control de la corrida anterior (CONTROL-FILE)
+       01 CTL-REG.
+           05 CTL-EMPLEADOS   PIC 9(5).
+           05 CTL-BRUTO       PIC 9(10)V99.
+           05 CTL-NETO        PIC 9(10).
