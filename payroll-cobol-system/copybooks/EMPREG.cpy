@@ -0,0 +1,12 @@
+      * EMP-REG - registro maestro de empleados (EMPLEADOS)
+       01 EMP-REG.
+           05 EMP-ID         PIC 9(5).
+           05 EMP-NAME       PIC A(20).
+           05 SALARIO        PIC 9(6).
+           05 HORAS          PIC 9(3).
+           05 DED-IMPUESTO   PIC 9(5).
+           05 DED-SEGSOCIAL  PIC 9(5).
+           05 DED-SEGMEDICO  PIC 9(5).
+           05 DEDUCCION      PIC 9(6).
+           05 BANCO-RUTA     PIC 9(9).
+           05 BANCO-CUENTA   PIC X(17).
