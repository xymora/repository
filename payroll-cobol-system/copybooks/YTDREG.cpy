@@ -0,0 +1,13 @@
+      * YTD-REG - acumulado anual por empleado (YTD-FILE)
+      * Clave compuesta EMP-ID+ANIO (YTD-CLAVE): cada anio calendario
+      * tiene su propio registro por empleado, de modo que la primera
+      * corrida de un anio nuevo no sobreescribe el acumulado del anio
+      * que se acaba de cerrar (ver IMPLEMENTATION_STATUS.md).
+       01 YTD-REG.
+           05 YTD-CLAVE.
+               10 YTD-EMP-ID  PIC 9(5).
+               10 YTD-ANIO    PIC 9(4).
+           05 YTD-EMP-NAME    PIC A(20).
+           05 YTD-BRUTO       PIC 9(9)V99.
+           05 YTD-DEDUC       PIC 9(8).
+           05 YTD-NETO        PIC 9(9).
