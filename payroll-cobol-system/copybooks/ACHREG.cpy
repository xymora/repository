@@ -0,0 +1,6 @@
+      * ACH-REG - renglon de transmision de deposito directo (ACH-FILE)
+       01 ACH-REG.
+           05 ACH-EMP-ID      PIC 9(5).
+           05 ACH-RUTA        PIC 9(9).
+           05 ACH-CUENTA      PIC X(17).
+           05 ACH-NETO        PIC 9(6).
