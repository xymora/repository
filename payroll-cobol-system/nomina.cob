@@ -1,17 +1,341 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NOMINA.
        AUTHOR. GPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO 'empleados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT YTD-FILE ASSIGN TO 'ytd.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-CLAVE
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT ACH-FILE ASSIGN TO 'ach.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'control.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS.
-       01 EMP-REG.
-           05 EMP-ID         PIC 9(5).
-           05 EMP-NAME       PIC A(20).
-           05 SALARIO        PIC 9(6).
-           05 HORAS          PIC 9(3).
-           05 DEDUCCION      PIC 9(5).
+           COPY EMPREG.
+
+       FD YTD-FILE.
+           COPY YTDREG.
+
+       FD ACH-FILE.
+           COPY ACHREG.
+
+       FD CONTROL-FILE.
+           COPY CTLREG.
+
        WORKING-STORAGE SECTION.
+       01 WS-EMP-STATUS      PIC XX.
+       01 WS-YTD-STATUS      PIC XX.
+       01 WS-CTL-STATUS      PIC XX.
+       01 WS-ACH-STATUS      PIC XX.
+       01 EOF-EMP            PIC X VALUE 'N'.
        01 NETO               PIC 9(6).
+       01 WS-CALC-ERROR       PIC X VALUE 'N'.
+       01 WS-FECHA-CORRIDA.
+           05 WS-ANIO-CORRIDA    PIC 9(4).
+           05 WS-MES-CORRIDA     PIC 9(2).
+           05 WS-DIA-CORRIDA     PIC 9(2).
+       01 WS-CALC-PAGO.
+           05 WS-HORAS-NORMALES  PIC 9(3) VALUE 40.
+           05 WS-HORAS-EXTRA     PIC 9(3).
+           05 WS-FACTOR-EXTRA    PIC 9V99 VALUE 1.50.
+           05 WS-TARIFA-HORA     PIC 9(6)V99.
+           05 WS-PAGO-NORMAL     PIC 9(6)V99.
+           05 WS-PAGO-EXTRA      PIC 9(6)V99.
+           05 WS-BRUTO           PIC 9(6)V99.
+       01 WS-TOTALES.
+           05 WS-TOT-EMP     PIC 9(5) VALUE 0.
+           05 WS-TOT-BRUTO   PIC 9(8)V99 VALUE 0.
+           05 WS-TOT-DEDUC   PIC 9(8) VALUE 0.
+           05 WS-TOT-NETO    PIC 9(8) VALUE 0.
+       01 WS-HAY-PRIOR        PIC X VALUE 'N'.
+       01 WS-CONTROL-ALERTA   PIC X VALUE 'N'.
+       01 WS-PORC-VARIACION   PIC S9(5)V99.
+       01 WS-DIFERENCIA       PIC S9(10)V99.
+       01 WS-PORC-VAR-EMP     PIC S9(5)V99.
+       01 WS-DIF-EMP          PIC S9(5).
+       01 WS-PORC-VAR-NETO    PIC S9(5)V99.
+       01 WS-DIF-NETO         PIC S9(10).
+       01 WS-LIMITE-VARIACION PIC 9(3)V99 VALUE 15.00.
+       01 WS-ACH-STAGING      PIC X(20) VALUE 'ach.tmp'.
+       01 WS-ACH-FINAL        PIC X(20) VALUE 'ach.txt'.
+       01 WS-RENAME-RC        PIC S9(9) COMP-5.
+
        PROCEDURE DIVISION.
-           DISPLAY "Procesando empleados..."
+       INICIO-NOMINA.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM ENCABEZADO-REGISTRO
+           PERFORM UNTIL EOF-EMP = 'Y'
+              READ EMPLEADOS INTO EMP-REG
+                 AT END MOVE 'Y' TO EOF-EMP
+              NOT AT END
+                 PERFORM PROCESAR-EMPLEADO
+              END-READ
+           END-PERFORM
+           PERFORM CERRAR-ARCHIVOS
+           PERFORM IMPRIMIR-TOTALES
            STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           OPEN INPUT EMPLEADOS
+           IF WS-EMP-STATUS = "35"
+              DISPLAY "ARCHIVO DE EMPLEADOS NO EXISTE: empleados.txt"
+              STOP RUN
+           END-IF
+           OPEN I-O YTD-FILE
+           IF WS-YTD-STATUS = "35"
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF
+           IF WS-YTD-STATUS NOT = "00"
+              DISPLAY "ERROR ABRIENDO YTD-FILE: ytd.txt STATUS "
+                  WS-YTD-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT ACH-FILE
+           IF WS-ACH-STATUS NOT = "00"
+              DISPLAY "ERROR ABRIENDO ACH-FILE: ach.txt STATUS "
+                  WS-ACH-STATUS
+              STOP RUN
+           END-IF
+           PERFORM LEER-CONTROL-ANTERIOR.
+
+       LEER-CONTROL-ANTERIOR.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = "35"
+              MOVE 'N' TO WS-HAY-PRIOR
+           ELSE
+              READ CONTROL-FILE
+                 AT END MOVE 'N' TO WS-HAY-PRIOR
+                 NOT AT END MOVE 'S' TO WS-HAY-PRIOR
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS
+           CLOSE YTD-FILE
+           CLOSE ACH-FILE.
+
+       ENCABEZADO-REGISTRO.
+           DISPLAY "REGISTRO DE NOMINA"
+           DISPLAY "EMPLEADO   BRUTO  IMPUESTO  SEG-SOCIAL  "
+               "SEG-MEDICO  DEDUCCION  NETO".
+
+       PROCESAR-EMPLEADO.
+           MOVE 'N' TO WS-CALC-ERROR
+           PERFORM CALCULAR-PAGO-BRUTO
+           IF WS-CALC-ERROR = 'S'
+              DISPLAY EMP-NAME
+                  " *** ERROR: BRUTO FUERA DE RANGO, EMPLEADO OMITIDO "
+                  "DE LA CORRIDA ***"
+           ELSE
+              COMPUTE DEDUCCION = DED-IMPUESTO + DED-SEGSOCIAL
+                  + DED-SEGMEDICO
+              IF DEDUCCION > WS-BRUTO
+                 MOVE 0 TO NETO
+                 DISPLAY EMP-NAME
+                     " *** ALERTA: DEDUCCIONES (" DEDUCCION
+                     ") SUPERAN EL BRUTO (" WS-BRUTO
+                     "), NETO FIJADO EN CERO ***"
+              ELSE
+                 COMPUTE NETO ROUNDED = WS-BRUTO - DEDUCCION
+              END-IF
+              ADD 1         TO WS-TOT-EMP
+              ADD WS-BRUTO  TO WS-TOT-BRUTO
+              ADD DEDUCCION TO WS-TOT-DEDUC
+              ADD NETO      TO WS-TOT-NETO
+              DISPLAY EMP-NAME " " WS-BRUTO
+                  " IMP:" DED-IMPUESTO
+                  " SS:" DED-SEGSOCIAL
+                  " SM:" DED-SEGMEDICO
+                  " DEDTOT:" DEDUCCION
+                  " NETO:" NETO
+              PERFORM ACTUALIZAR-YTD
+              PERFORM ESCRIBIR-ACH
+           END-IF.
+
+       ESCRIBIR-ACH.
+           MOVE EMP-ID       TO ACH-EMP-ID
+           MOVE BANCO-RUTA   TO ACH-RUTA
+           MOVE BANCO-CUENTA TO ACH-CUENTA
+           MOVE NETO         TO ACH-NETO
+           WRITE ACH-REG.
+
+       ACTUALIZAR-YTD.
+           MOVE EMP-ID          TO YTD-EMP-ID
+           MOVE WS-ANIO-CORRIDA TO YTD-ANIO
+           READ YTD-FILE
+              INVALID KEY
+                 MOVE EMP-NAME  TO YTD-EMP-NAME
+                 MOVE WS-BRUTO  TO YTD-BRUTO
+                 MOVE DEDUCCION TO YTD-DEDUC
+                 MOVE NETO      TO YTD-NETO
+                 WRITE YTD-REG
+              NOT INVALID KEY
+                 MOVE EMP-NAME TO YTD-EMP-NAME
+                 ADD WS-BRUTO  TO YTD-BRUTO
+                 ADD DEDUCCION TO YTD-DEDUC
+                 ADD NETO      TO YTD-NETO
+                 REWRITE YTD-REG
+           END-READ.
+
+       CALCULAR-PAGO-BRUTO.
+           IF HORAS > WS-HORAS-NORMALES
+              COMPUTE WS-HORAS-EXTRA = HORAS - WS-HORAS-NORMALES
+              COMPUTE WS-TARIFA-HORA ROUNDED =
+                  SALARIO / WS-HORAS-NORMALES
+                  ON SIZE ERROR
+                     MOVE 'S' TO WS-CALC-ERROR
+              END-COMPUTE
+              IF WS-CALC-ERROR = 'N'
+                 COMPUTE WS-PAGO-NORMAL ROUNDED =
+                     WS-TARIFA-HORA * WS-HORAS-NORMALES
+                     ON SIZE ERROR
+                        MOVE 'S' TO WS-CALC-ERROR
+                 END-COMPUTE
+              END-IF
+              IF WS-CALC-ERROR = 'N'
+                 COMPUTE WS-PAGO-EXTRA ROUNDED =
+                     WS-TARIFA-HORA * WS-FACTOR-EXTRA * WS-HORAS-EXTRA
+                     ON SIZE ERROR
+                        MOVE 'S' TO WS-CALC-ERROR
+                 END-COMPUTE
+              END-IF
+              IF WS-CALC-ERROR = 'N'
+                 COMPUTE WS-BRUTO ROUNDED =
+                     WS-PAGO-NORMAL + WS-PAGO-EXTRA
+                     ON SIZE ERROR
+                        MOVE 'S' TO WS-CALC-ERROR
+                 END-COMPUTE
+              END-IF
+           ELSE
+              MOVE 0 TO WS-HORAS-EXTRA
+              MOVE SALARIO TO WS-BRUTO
+           END-IF.
+
+       IMPRIMIR-TOTALES.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "TOTALES DE CONTROL"
+           DISPLAY "EMPLEADOS: " WS-TOT-EMP
+           DISPLAY "BRUTO TOTAL: " WS-TOT-BRUTO
+           DISPLAY "DEDUCCION TOTAL: " WS-TOT-DEDUC
+           DISPLAY "NETO TOTAL: " WS-TOT-NETO
+           PERFORM VALIDAR-CONTROL-ANTERIOR
+           PERFORM LIBERAR-ACH
+           PERFORM GRABAR-CONTROL-ACTUAL.
+
+       VALIDAR-CONTROL-ANTERIOR.
+           IF WS-HAY-PRIOR = 'N'
+              DISPLAY "SIN CORRIDA ANTERIOR PARA COMPARAR"
+           ELSE
+              PERFORM VALIDAR-VARIACION-BRUTO
+              PERFORM VALIDAR-VARIACION-EMPLEADOS
+              PERFORM VALIDAR-VARIACION-NETO
+           END-IF.
+
+       VALIDAR-VARIACION-BRUTO.
+           IF CTL-BRUTO = 0
+              DISPLAY "CORRIDA ANTERIOR SIN BRUTO, NO SE COMPARA"
+           ELSE
+              COMPUTE WS-DIFERENCIA = WS-TOT-BRUTO - CTL-BRUTO
+              COMPUTE WS-PORC-VARIACION ROUNDED =
+                  (WS-DIFERENCIA * 100) / CTL-BRUTO
+                  ON SIZE ERROR
+                     MOVE 99999.99 TO WS-PORC-VARIACION
+              END-COMPUTE
+              IF FUNCTION ABS(WS-PORC-VARIACION) >
+                  WS-LIMITE-VARIACION
+                 MOVE 'S' TO WS-CONTROL-ALERTA
+                 DISPLAY "*** ALERTA: VARIACION DE BRUTO "
+                     WS-PORC-VARIACION "% RESPECTO A LA CORRIDA "
+                     "ANTERIOR (BRUTO ANT: " CTL-BRUTO
+                     " ACTUAL: " WS-TOT-BRUTO ") ***"
+              ELSE
+                 DISPLAY "CONTROL OK - VARIACION DE BRUTO "
+                     WS-PORC-VARIACION "% DENTRO DEL LIMITE"
+              END-IF
+           END-IF.
+
+       VALIDAR-VARIACION-EMPLEADOS.
+           IF CTL-EMPLEADOS = 0
+              DISPLAY "CORRIDA ANTERIOR SIN EMPLEADOS, NO SE COMPARA"
+           ELSE
+              COMPUTE WS-DIF-EMP = WS-TOT-EMP - CTL-EMPLEADOS
+              COMPUTE WS-PORC-VAR-EMP ROUNDED =
+                  (WS-DIF-EMP * 100) / CTL-EMPLEADOS
+                  ON SIZE ERROR
+                     MOVE 99999.99 TO WS-PORC-VAR-EMP
+              END-COMPUTE
+              IF FUNCTION ABS(WS-PORC-VAR-EMP) >
+                  WS-LIMITE-VARIACION
+                 MOVE 'S' TO WS-CONTROL-ALERTA
+                 DISPLAY "*** ALERTA: VARIACION DE EMPLEADOS "
+                     WS-PORC-VAR-EMP "% RESPECTO A LA CORRIDA "
+                     "ANTERIOR (EMPLEADOS ANT: " CTL-EMPLEADOS
+                     " ACTUAL: " WS-TOT-EMP ") ***"
+              ELSE
+                 DISPLAY "CONTROL OK - VARIACION DE EMPLEADOS "
+                     WS-PORC-VAR-EMP "% DENTRO DEL LIMITE"
+              END-IF
+           END-IF.
+
+       VALIDAR-VARIACION-NETO.
+           IF CTL-NETO = 0
+              DISPLAY "CORRIDA ANTERIOR SIN NETO, NO SE COMPARA"
+           ELSE
+              COMPUTE WS-DIF-NETO = WS-TOT-NETO - CTL-NETO
+              COMPUTE WS-PORC-VAR-NETO ROUNDED =
+                  (WS-DIF-NETO * 100) / CTL-NETO
+                  ON SIZE ERROR
+                     MOVE 99999.99 TO WS-PORC-VAR-NETO
+              END-COMPUTE
+              IF FUNCTION ABS(WS-PORC-VAR-NETO) >
+                  WS-LIMITE-VARIACION
+                 MOVE 'S' TO WS-CONTROL-ALERTA
+                 DISPLAY "*** ALERTA: VARIACION DE NETO "
+                     WS-PORC-VAR-NETO "% RESPECTO A LA CORRIDA "
+                     "ANTERIOR (NETO ANT: " CTL-NETO
+                     " ACTUAL: " WS-TOT-NETO ") ***"
+              ELSE
+                 DISPLAY "CONTROL OK - VARIACION DE NETO "
+                     WS-PORC-VAR-NETO "% DENTRO DEL LIMITE"
+              END-IF
+           END-IF.
+
+       LIBERAR-ACH.
+           IF WS-CONTROL-ALERTA = 'S'
+              DISPLAY "*** ACH EN REVISION: " WS-ACH-STAGING
+                  " NO SE PROMOVIO A " WS-ACH-FINAL
+                  " POR ALERTA DE CONTROL - REVISAR ANTES DE "
+                  "TRANSMITIR ***"
+           ELSE
+              CALL "CBL_RENAME_FILE" USING WS-ACH-STAGING WS-ACH-FINAL
+                 RETURNING WS-RENAME-RC
+              IF WS-RENAME-RC NOT = 0
+                 DISPLAY "*** ERROR RENOMBRANDO " WS-ACH-STAGING
+                     " A " WS-ACH-FINAL ", CODIGO " WS-RENAME-RC " ***"
+              ELSE
+                 DISPLAY "ACH LISTO PARA TRANSMISION: " WS-ACH-FINAL
+              END-IF
+           END-IF.
+
+       GRABAR-CONTROL-ACTUAL.
+           MOVE WS-TOT-EMP   TO CTL-EMPLEADOS
+           MOVE WS-TOT-BRUTO TO CTL-BRUTO
+           MOVE WS-TOT-NETO  TO CTL-NETO
+           OPEN OUTPUT CONTROL-FILE
+           WRITE CTL-REG
+           CLOSE CONTROL-FILE.
